@@ -0,0 +1,233 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SELL-PRODUCT.
+       AUTHOR. RAFAEL DE ANDRADE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-NUMBER
+               FILE STATUS IS CUSTMAST-STATUS.
+
+           SELECT PRODUCT-MASTER ASSIGN TO "PRODMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PRODUCT-CODE
+               LOCK MODE IS MANUAL
+               FILE STATUS IS PRODMAST-STATUS.
+
+           SELECT SALES-TRANSACTION ASSIGN TO "SALESTRX"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS SALESTRX-STATUS.
+
+           SELECT INVOICE-FILE ASSIGN TO "INVOICE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INVOICE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+       COPY "customer-master.cpy".
+
+       FD  PRODUCT-MASTER.
+       COPY "product-master.cpy".
+
+       FD  SALES-TRANSACTION.
+       COPY "sales-transaction.cpy".
+
+       FD  INVOICE-FILE.
+       01  INVOICE-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+         01 SEPARATING-BAR PIC X(80).
+         01 CUSTMAST-STATUS PIC X(2).
+         01 PRODMAST-STATUS PIC X(2).
+         01 SALESTRX-STATUS PIC X(2).
+         01 INVOICE-STATUS PIC X(2).
+         01 SALE-QTY-REQUESTED PIC 9(5).
+         01 SALES-TAX-RATE PIC V999 VALUE .070.
+         01 SALE-OK-SWITCH PIC X(1).
+             88 SALE-IS-OK                VALUE 'Y'.
+             88 SALE-IS-NOT-OK            VALUE 'N'.
+         01 SALE-ERROR-MESSAGE PIC X(40).
+
+         01 INVOICE-DETAIL-LINE.
+             05  FILLER                  PIC X(2) VALUE SPACES.
+             05  DETAIL-PRODUCT-CODE     PIC X(6).
+             05  FILLER                  PIC X(3) VALUE SPACES.
+             05  DETAIL-QTY-SOLD         PIC ZZZZ9.
+             05  FILLER                  PIC X(3) VALUE SPACES.
+             05  DETAIL-UNIT-PRICE       PIC ZZZZ9.99.
+             05  FILLER                  PIC X(3) VALUE SPACES.
+             05  DETAIL-SALE-AMOUNT      PIC ZZZZZZ9.99.
+
+         01 INVOICE-TOTALS-LINE.
+             05  FILLER                  PIC X(2) VALUE SPACES.
+             05  TOTALS-LABEL            PIC X(22).
+             05  TOTALS-AMOUNT           PIC ZZZZZZ9.99.
+
+       SCREEN SECTION.
+         01 CLEAR-SCREEN.
+           05 BLANK SCREEN BACKGROUND-COLOR 0 FOREGROUND-COLOR 1.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE.
+           PERFORM OPEN-SALES-FILES.
+           PERFORM SALES-FORMULARY.
+           PERFORM CLOSE-SALES-FILES.
+           GOBACK.
+
+       OPEN-SALES-FILES.
+           OPEN INPUT CUSTOMER-MASTER.
+           OPEN I-O PRODUCT-MASTER.
+           OPEN EXTEND SALES-TRANSACTION.
+           IF SALESTRX-STATUS = "35"
+              OPEN OUTPUT SALES-TRANSACTION
+              CLOSE SALES-TRANSACTION
+              OPEN EXTEND SALES-TRANSACTION
+           END-IF.
+           OPEN EXTEND INVOICE-FILE.
+           IF INVOICE-STATUS = "35"
+              OPEN OUTPUT INVOICE-FILE
+              CLOSE INVOICE-FILE
+              OPEN EXTEND INVOICE-FILE
+           END-IF.
+
+       SALES-FORMULARY.
+              DISPLAY CLEAR-SCREEN.
+              MOVE ALL "*" to SEPARATING-BAR (1:80).
+              DISPLAY SEPARATING-BAR AT 0101.
+              DISPLAY 'SELL A PRODUCT TO A CUSTOMER' AT 0210.
+              DISPLAY SEPARATING-BAR AT 0301.
+              DISPLAY 'Customer #...:' AT 0401.
+              DISPLAY 'Product code.:' AT 0501.
+              DISPLAY 'Quantity.....:' AT 0601.
+              ACCEPT CUSTOMER-NUMBER OF CUSTOMER-MASTER-RECORD AT 0416.
+              ACCEPT PRODUCT-CODE OF PRODUCT-MASTER-RECORD AT 0516.
+              ACCEPT SALE-QTY-REQUESTED AT 0616.
+              SET SALE-IS-OK TO TRUE.
+              PERFORM VALIDATE-CUSTOMER.
+              IF SALE-IS-OK
+                 PERFORM VALIDATE-PRODUCT
+              END-IF.
+              IF SALE-IS-OK
+                 PERFORM POST-SALE
+              ELSE
+                 DISPLAY SALE-ERROR-MESSAGE AT 0801
+              END-IF.
+
+       VALIDATE-CUSTOMER.
+           READ CUSTOMER-MASTER
+               KEY IS CUSTOMER-NUMBER OF CUSTOMER-MASTER-RECORD
+               INVALID KEY
+                  SET SALE-IS-NOT-OK TO TRUE
+                  MOVE "CUSTOMER NOT FOUND" TO SALE-ERROR-MESSAGE
+           END-READ.
+           IF SALE-IS-OK AND CUSTOMER-DELETED
+              SET SALE-IS-NOT-OK TO TRUE
+              MOVE "CUSTOMER IS INACTIVE" TO SALE-ERROR-MESSAGE
+           END-IF.
+
+       VALIDATE-PRODUCT.
+           SET SALE-IS-NOT-OK TO TRUE.
+           READ PRODUCT-MASTER WITH LOCK
+               KEY IS PRODUCT-CODE OF PRODUCT-MASTER-RECORD
+               INVALID KEY
+                  CONTINUE
+           END-READ.
+           EVALUATE TRUE
+               WHEN PRODMAST-STATUS = "00"
+                  SET SALE-IS-OK TO TRUE
+               WHEN PRODMAST-STATUS = "23"
+                  MOVE "PRODUCT NOT FOUND" TO SALE-ERROR-MESSAGE
+               WHEN OTHER
+                  MOVE "PRODUCT RECORD IN USE, TRY AGAIN" TO
+                     SALE-ERROR-MESSAGE
+           END-EVALUATE.
+           IF SALE-IS-OK AND SALE-QTY-REQUESTED > QTY-ON-HAND
+              SET SALE-IS-NOT-OK TO TRUE
+              MOVE "INSUFFICIENT STOCK ON HAND" TO SALE-ERROR-MESSAGE
+              UNLOCK PRODUCT-MASTER
+           END-IF.
+
+       POST-SALE.
+           SUBTRACT SALE-QTY-REQUESTED FROM QTY-ON-HAND.
+           REWRITE PRODUCT-MASTER-RECORD
+               INVALID KEY
+                  MOVE "UNABLE TO UPDATE PRODUCT STOCK" TO
+                     SALE-ERROR-MESSAGE
+           END-REWRITE.
+           IF PRODMAST-STATUS = "00"
+              PERFORM BUILD-SALES-TRANSACTION
+              WRITE SALES-TRANSACTION-RECORD
+              PERFORM PRINT-INVOICE
+              DISPLAY "SALE COMPLETED." AT 0801
+           ELSE
+              DISPLAY SALE-ERROR-MESSAGE AT 0801
+           END-IF.
+           UNLOCK PRODUCT-MASTER.
+
+       BUILD-SALES-TRANSACTION.
+           ACCEPT SALE-DATE FROM DATE YYYYMMDD.
+           ACCEPT SALE-TIME FROM TIME.
+           MOVE CUSTOMER-NUMBER OF CUSTOMER-MASTER-RECORD TO
+              CUSTOMER-NUMBER OF SALES-TRANSACTION-RECORD.
+           MOVE PRODUCT-CODE OF PRODUCT-MASTER-RECORD TO
+              PRODUCT-CODE OF SALES-TRANSACTION-RECORD.
+           MOVE SALE-QTY-REQUESTED TO QTY-SOLD.
+           MOVE UNIT-PRICE OF PRODUCT-MASTER-RECORD TO
+              UNIT-PRICE OF SALES-TRANSACTION-RECORD.
+           COMPUTE SALE-AMOUNT =
+              SALE-QTY-REQUESTED * UNIT-PRICE OF PRODUCT-MASTER-RECORD.
+           COMPUTE TAX-AMOUNT ROUNDED =
+              SALE-AMOUNT * SALES-TAX-RATE.
+           COMPUTE TOTAL-AMOUNT = SALE-AMOUNT + TAX-AMOUNT.
+
+       PRINT-INVOICE.
+           MOVE ALL "*" TO INVOICE-LINE (1:80).
+           WRITE INVOICE-LINE.
+           MOVE SPACES TO INVOICE-LINE.
+           STRING "INVOICE - CUSTOMER # "
+               CUSTOMER-NUMBER OF SALES-TRANSACTION-RECORD
+               " "
+               FUNCTION TRIM(CUSTOMER-NAME OF CUSTOMER-MASTER-RECORD)
+               DELIMITED BY SIZE INTO INVOICE-LINE.
+           WRITE INVOICE-LINE.
+           MOVE SPACES TO INVOICE-LINE.
+           WRITE INVOICE-LINE.
+           MOVE PRODUCT-CODE OF SALES-TRANSACTION-RECORD TO
+              DETAIL-PRODUCT-CODE.
+           MOVE QTY-SOLD TO DETAIL-QTY-SOLD.
+           MOVE UNIT-PRICE OF SALES-TRANSACTION-RECORD TO
+              DETAIL-UNIT-PRICE.
+           MOVE SALE-AMOUNT TO DETAIL-SALE-AMOUNT.
+           MOVE INVOICE-DETAIL-LINE TO INVOICE-LINE.
+           WRITE INVOICE-LINE.
+           MOVE SPACES TO INVOICE-LINE.
+           WRITE INVOICE-LINE.
+           MOVE "SUBTOTAL............:" TO TOTALS-LABEL.
+           MOVE SALE-AMOUNT TO TOTALS-AMOUNT.
+           MOVE INVOICE-TOTALS-LINE TO INVOICE-LINE.
+           WRITE INVOICE-LINE.
+           MOVE "SALES TAX...........:" TO TOTALS-LABEL.
+           MOVE TAX-AMOUNT TO TOTALS-AMOUNT.
+           MOVE INVOICE-TOTALS-LINE TO INVOICE-LINE.
+           WRITE INVOICE-LINE.
+           MOVE "TOTAL DUE...........:" TO TOTALS-LABEL.
+           MOVE TOTAL-AMOUNT TO TOTALS-AMOUNT.
+           MOVE INVOICE-TOTALS-LINE TO INVOICE-LINE.
+           WRITE INVOICE-LINE.
+           MOVE ALL "*" TO INVOICE-LINE (1:80).
+           WRITE INVOICE-LINE.
+
+       CLOSE-SALES-FILES.
+           CLOSE CUSTOMER-MASTER.
+           CLOSE PRODUCT-MASTER.
+           CLOSE SALES-TRANSACTION.
+           CLOSE INVOICE-FILE.
+
+       END PROGRAM SELL-PRODUCT.
