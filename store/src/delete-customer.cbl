@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DELETE-CUSTOMER.
+       AUTHOR. RAFAEL DE ANDRADE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-NUMBER
+               FILE STATUS IS CUSTMAST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+       COPY "customer-master.cpy".
+
+       WORKING-STORAGE SECTION.
+         01 SEPARATING-BAR PIC X(80).
+         01 CUSTMAST-STATUS PIC X(2).
+         01 LOOKUP-CUSTOMER-NUMBER PIC 9(6).
+         01 CUSTOMER-FOUND-SWITCH PIC X(1).
+             88 CUSTOMER-WAS-FOUND        VALUE 'Y'.
+             88 CUSTOMER-WAS-NOT-FOUND    VALUE 'N'.
+         01 CONFIRM-DELETE PIC X(1).
+         01 AUDIT-PROGRAM-NAME PIC X(20) VALUE "DELETE-CUSTOMER".
+         01 AUDIT-FILE-ID      PIC X(8)  VALUE "CUSTMAST".
+         01 AUDIT-KEY          PIC X(10).
+         01 AUDIT-BEFORE-IMAGE PIC X(120).
+         01 AUDIT-AFTER-IMAGE  PIC X(120).
+
+       SCREEN SECTION.
+         01 CLEAR-SCREEN.
+           05 BLANK SCREEN BACKGROUND-COLOR 0 FOREGROUND-COLOR 1.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE.
+           OPEN I-O CUSTOMER-MASTER.
+           PERFORM LOOKUP-CUSTOMER.
+           IF CUSTOMER-WAS-FOUND
+              PERFORM CONFIRM-AND-DELETE
+           END-IF.
+           CLOSE CUSTOMER-MASTER.
+           GOBACK.
+
+       LOOKUP-CUSTOMER.
+           DISPLAY CLEAR-SCREEN.
+           MOVE ALL "*" to SEPARATING-BAR (1:80).
+           DISPLAY SEPARATING-BAR AT 0101.
+           DISPLAY 'DELETE A CUSTOMER' AT 0210.
+           DISPLAY SEPARATING-BAR AT 0301.
+           DISPLAY 'Customer # to delete..:' AT 0401.
+           ACCEPT LOOKUP-CUSTOMER-NUMBER AT 0426.
+           MOVE LOOKUP-CUSTOMER-NUMBER TO CUSTOMER-NUMBER.
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                  SET CUSTOMER-WAS-NOT-FOUND TO TRUE
+           END-READ.
+           IF CUSTMAST-STATUS = "00"
+              SET CUSTOMER-WAS-FOUND TO TRUE
+           END-IF.
+           IF CUSTOMER-WAS-FOUND AND CUSTOMER-DELETED
+              SET CUSTOMER-WAS-NOT-FOUND TO TRUE
+              DISPLAY "CUSTOMER IS ALREADY DELETED" AT 0601
+           END-IF.
+           IF CUSTOMER-WAS-NOT-FOUND
+              DISPLAY "CUSTOMER NOT FOUND" AT 0601
+           ELSE
+              MOVE CUSTOMER-MASTER-RECORD TO AUDIT-BEFORE-IMAGE
+           END-IF.
+
+       CONFIRM-AND-DELETE.
+           DISPLAY 'Name.....:' AT 0501.
+           DISPLAY CUSTOMER-NAME AT 0512.
+           DISPLAY 'Delete this customer (Y/N)?.:' AT 0601.
+           ACCEPT CONFIRM-DELETE AT 0631.
+           IF CONFIRM-DELETE = "Y" OR CONFIRM-DELETE = "y"
+              SET CUSTOMER-DELETED TO TRUE
+              REWRITE CUSTOMER-MASTER-RECORD
+                  INVALID KEY
+                     DISPLAY "UNABLE TO DELETE CUSTOMER" AT 0801
+              END-REWRITE
+              IF CUSTMAST-STATUS = "00"
+                 DISPLAY "CUSTOMER DELETED." AT 0801
+                 PERFORM WRITE-AUDIT-RECORD
+              END-IF
+           ELSE
+              DISPLAY "DELETE CANCELLED." AT 0801
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           MOVE CUSTOMER-NUMBER TO AUDIT-KEY.
+           MOVE CUSTOMER-MASTER-RECORD TO AUDIT-AFTER-IMAGE.
+           CALL "AUDIT-LOG-WRITER" USING AUDIT-PROGRAM-NAME
+               AUDIT-FILE-ID AUDIT-KEY "D" AUDIT-BEFORE-IMAGE
+               AUDIT-AFTER-IMAGE.
+
+       END PROGRAM DELETE-CUSTOMER.
