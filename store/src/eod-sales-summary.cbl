@@ -0,0 +1,183 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EOD-SALES-SUMMARY.
+       AUTHOR. RAFAEL DE ANDRADE.
+
+      ******************************************************************
+      *  END-OF-DAY SALES SUMMARY.                                    *
+      *  BATCH JOB - READS THE SALES-TRANSACTION FILE, WHICH SELL-     *
+      *  PRODUCT APPENDS TO (OPEN EXTEND) AND NEVER ROTATES, AND       *
+      *  TOTALS BY PRODUCT AND BY CUSTOMER THE TRANSACTIONS DATED      *
+      *  TODAY. EARLIER TRANSACTIONS REMAIN ON THE FILE FOR THE NEXT   *
+      *  RUN BUT ARE EXCLUDED FROM TODAY'S TOTALS.                     *
+      *  RUN BY THE EODSUM JCL.                                        *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-TRANSACTION ASSIGN TO "SALESTRX"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS SALESTRX-STATUS.
+
+           SELECT SUMMARY-REPORT-FILE ASSIGN TO "EODSUMRP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-TRANSACTION.
+       COPY "sales-transaction.cpy".
+
+       FD  SUMMARY-REPORT-FILE.
+       01  REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+         01 SALESTRX-STATUS PIC X(2).
+         01 REPORT-STATUS PIC X(2).
+         01 SALES-TRANSACTION-EOF-SWITCH PIC X(1).
+             88 END-OF-SALES-TRANSACTION   VALUE 'Y'.
+             88 NOT-END-OF-SALES-TRANSACTION VALUE 'N'.
+         01 ENTRY-FOUND-SWITCH PIC X(1).
+             88 ENTRY-WAS-FOUND            VALUE 'Y'.
+             88 ENTRY-WAS-NOT-FOUND        VALUE 'N'.
+         01 TODAYS-DATE PIC 9(8).
+
+         01 PRODUCT-SUMMARY-COUNT PIC 9(5) VALUE ZERO.
+         01 PRODUCT-SUMMARY-TABLE.
+             05 PRODUCT-SUMMARY-ENTRY
+                   OCCURS 0 TO 500 TIMES
+                   DEPENDING ON PRODUCT-SUMMARY-COUNT
+                   INDEXED BY PROD-IDX.
+                10 PS-PRODUCT-CODE     PIC X(6).
+                10 PS-TOTAL-QTY        PIC 9(7).
+                10 PS-TOTAL-AMOUNT     PIC 9(9)V99.
+
+         01 CUSTOMER-SUMMARY-COUNT PIC 9(5) VALUE ZERO.
+         01 CUSTOMER-SUMMARY-TABLE.
+             05 CUSTOMER-SUMMARY-ENTRY
+                   OCCURS 0 TO 500 TIMES
+                   DEPENDING ON CUSTOMER-SUMMARY-COUNT
+                   INDEXED BY CUST-IDX.
+                10 CS-CUSTOMER-NUMBER  PIC 9(6).
+                10 CS-TOTAL-AMOUNT     PIC 9(9)V99.
+
+         01 PRODUCT-DETAIL-LINE.
+             05  DETAIL-PRODUCT-CODE     PIC X(6).
+             05  FILLER                  PIC X(3) VALUE SPACES.
+             05  DETAIL-TOTAL-QTY        PIC ZZZZZZ9.
+             05  FILLER                  PIC X(3) VALUE SPACES.
+             05  DETAIL-TOTAL-AMOUNT     PIC ZZZZZZZ9.99.
+
+         01 CUSTOMER-DETAIL-LINE.
+             05  DETAIL-CUSTOMER-NUMBER  PIC ZZZZZ9.
+             05  FILLER                  PIC X(3) VALUE SPACES.
+             05  DETAIL-CUST-AMOUNT      PIC ZZZZZZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE.
+           ACCEPT TODAYS-DATE FROM DATE YYYYMMDD.
+           OPEN INPUT SALES-TRANSACTION.
+           OPEN OUTPUT SUMMARY-REPORT-FILE.
+           SET NOT-END-OF-SALES-TRANSACTION TO TRUE.
+           IF SALESTRX-STATUS NOT = "00"
+              SET END-OF-SALES-TRANSACTION TO TRUE
+           ELSE
+              PERFORM READ-SALES-TRANSACTION
+           END-IF.
+           PERFORM ACCUMULATE-TRANSACTION
+               UNTIL END-OF-SALES-TRANSACTION.
+           PERFORM PRINT-PRODUCT-SUMMARY.
+           PERFORM PRINT-CUSTOMER-SUMMARY.
+           CLOSE SALES-TRANSACTION.
+           CLOSE SUMMARY-REPORT-FILE.
+           STOP RUN.
+
+       READ-SALES-TRANSACTION.
+           READ SALES-TRANSACTION
+               AT END
+                  SET END-OF-SALES-TRANSACTION TO TRUE
+           END-READ.
+
+       ACCUMULATE-TRANSACTION.
+           IF SALE-DATE OF SALES-TRANSACTION-RECORD = TODAYS-DATE
+              PERFORM ACCUMULATE-PRODUCT-TOTAL
+              PERFORM ACCUMULATE-CUSTOMER-TOTAL
+           END-IF.
+           PERFORM READ-SALES-TRANSACTION.
+
+       ACCUMULATE-PRODUCT-TOTAL.
+           SET ENTRY-WAS-NOT-FOUND TO TRUE.
+           IF PRODUCT-SUMMARY-COUNT > 0
+              SET PROD-IDX TO 1
+              SEARCH PRODUCT-SUMMARY-ENTRY
+                  WHEN PS-PRODUCT-CODE (PROD-IDX) =
+                     PRODUCT-CODE OF SALES-TRANSACTION-RECORD
+                     SET ENTRY-WAS-FOUND TO TRUE
+              END-SEARCH
+           END-IF.
+           IF ENTRY-WAS-NOT-FOUND
+              ADD 1 TO PRODUCT-SUMMARY-COUNT
+              SET PROD-IDX TO PRODUCT-SUMMARY-COUNT
+              MOVE PRODUCT-CODE OF SALES-TRANSACTION-RECORD TO
+                 PS-PRODUCT-CODE (PROD-IDX)
+              MOVE ZERO TO PS-TOTAL-QTY (PROD-IDX)
+              MOVE ZERO TO PS-TOTAL-AMOUNT (PROD-IDX)
+           END-IF.
+           ADD QTY-SOLD TO PS-TOTAL-QTY (PROD-IDX).
+           ADD SALE-AMOUNT TO PS-TOTAL-AMOUNT (PROD-IDX).
+
+       ACCUMULATE-CUSTOMER-TOTAL.
+           SET ENTRY-WAS-NOT-FOUND TO TRUE.
+           IF CUSTOMER-SUMMARY-COUNT > 0
+              SET CUST-IDX TO 1
+              SEARCH CUSTOMER-SUMMARY-ENTRY
+                  WHEN CS-CUSTOMER-NUMBER (CUST-IDX) =
+                     CUSTOMER-NUMBER OF SALES-TRANSACTION-RECORD
+                     SET ENTRY-WAS-FOUND TO TRUE
+              END-SEARCH
+           END-IF.
+           IF ENTRY-WAS-NOT-FOUND
+              ADD 1 TO CUSTOMER-SUMMARY-COUNT
+              SET CUST-IDX TO CUSTOMER-SUMMARY-COUNT
+              MOVE CUSTOMER-NUMBER OF SALES-TRANSACTION-RECORD TO
+                 CS-CUSTOMER-NUMBER (CUST-IDX)
+              MOVE ZERO TO CS-TOTAL-AMOUNT (CUST-IDX)
+           END-IF.
+           ADD SALE-AMOUNT TO CS-TOTAL-AMOUNT (CUST-IDX).
+
+       PRINT-PRODUCT-SUMMARY.
+           MOVE "SALES BY PRODUCT" TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           IF PRODUCT-SUMMARY-COUNT > 0
+              PERFORM PRINT-PRODUCT-LINE
+                 VARYING PROD-IDX FROM 1 BY 1
+                 UNTIL PROD-IDX > PRODUCT-SUMMARY-COUNT
+           END-IF.
+
+       PRINT-PRODUCT-LINE.
+           MOVE PS-PRODUCT-CODE (PROD-IDX) TO DETAIL-PRODUCT-CODE.
+           MOVE PS-TOTAL-QTY (PROD-IDX) TO DETAIL-TOTAL-QTY.
+           MOVE PS-TOTAL-AMOUNT (PROD-IDX) TO DETAIL-TOTAL-AMOUNT.
+           MOVE PRODUCT-DETAIL-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       PRINT-CUSTOMER-SUMMARY.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE "SALES BY CUSTOMER" TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           IF CUSTOMER-SUMMARY-COUNT > 0
+              PERFORM PRINT-CUSTOMER-LINE
+                 VARYING CUST-IDX FROM 1 BY 1
+                 UNTIL CUST-IDX > CUSTOMER-SUMMARY-COUNT
+           END-IF.
+
+       PRINT-CUSTOMER-LINE.
+           MOVE CS-CUSTOMER-NUMBER (CUST-IDX) TO DETAIL-CUSTOMER-NUMBER.
+           MOVE CS-TOTAL-AMOUNT (CUST-IDX) TO DETAIL-CUST-AMOUNT.
+           MOVE CUSTOMER-DETAIL-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       END PROGRAM EOD-SALES-SUMMARY.
