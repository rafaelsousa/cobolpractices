@@ -0,0 +1,57 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRICE-HISTORY-UPDATE.
+       AUTHOR. RAFAEL DE ANDRADE.
+
+      ******************************************************************
+      *  CALLED WHENEVER A PRODUCT-MASTER RECORD'S UNIT-PRICE CHANGES  *
+      *  (TODAY BY NOTHING YET, SINCE MODIFY-PRODUCT DOES NOT EXIST -  *
+      *  IN TIME, BY MODIFY-PRODUCT) TO APPEND THE OLD PRICE, NEW      *
+      *  PRICE AND EFFECTIVE DATE TO THE PRICE-HISTORY FILE.           *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRICE-HISTORY ASSIGN TO "PRICEHST"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS PRICEHST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRICE-HISTORY.
+       COPY "price-history.cpy".
+
+       WORKING-STORAGE SECTION.
+         01 PRICEHST-STATUS PIC X(2).
+
+       LINKAGE SECTION.
+         01 LS-PRODUCT-CODE PIC X(6).
+         01 LS-OLD-PRICE    PIC 9(5)V99.
+         01 LS-NEW-PRICE    PIC 9(5)V99.
+
+       PROCEDURE DIVISION USING LS-PRODUCT-CODE LS-OLD-PRICE
+               LS-NEW-PRICE.
+
+       MAINLINE.
+           PERFORM OPEN-PRICE-HISTORY.
+           PERFORM BUILD-AND-WRITE-PRICE-HISTORY.
+           CLOSE PRICE-HISTORY.
+           GOBACK.
+
+       OPEN-PRICE-HISTORY.
+           OPEN EXTEND PRICE-HISTORY.
+           IF PRICEHST-STATUS = "35"
+              OPEN OUTPUT PRICE-HISTORY
+              CLOSE PRICE-HISTORY
+              OPEN EXTEND PRICE-HISTORY
+           END-IF.
+
+       BUILD-AND-WRITE-PRICE-HISTORY.
+           MOVE LS-PRODUCT-CODE TO PH-PRODUCT-CODE.
+           MOVE LS-OLD-PRICE TO PH-OLD-PRICE.
+           MOVE LS-NEW-PRICE TO PH-NEW-PRICE.
+           ACCEPT PH-EFFECTIVE-DATE FROM DATE YYYYMMDD.
+           WRITE PRICE-HISTORY-RECORD.
+
+       END PROGRAM PRICE-HISTORY-UPDATE.
