@@ -0,0 +1,179 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MODIFY-CUSTOMER.
+       AUTHOR. RAFAEL DE ANDRADE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-NUMBER
+               LOCK MODE IS MANUAL
+               FILE STATUS IS CUSTMAST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+       COPY "customer-master.cpy".
+
+       WORKING-STORAGE SECTION.
+         01 SEPARATING-BAR PIC X(80).
+         01 CUSTMAST-STATUS PIC X(2).
+         01 LOOKUP-CUSTOMER-NUMBER PIC 9(6).
+         01 CUSTOMER-FOUND-SWITCH PIC X(1).
+             88 CUSTOMER-WAS-FOUND        VALUE 'Y'.
+             88 CUSTOMER-WAS-NOT-FOUND    VALUE 'N'.
+         01 FORM-VALID-SWITCH PIC X(1).
+             88 FORM-IS-VALID             VALUE 'Y'.
+             88 FORM-NOT-VALID            VALUE 'N'.
+         01 FORM-ERROR-MESSAGE PIC X(40).
+
+         01 AUDIT-PROGRAM-NAME PIC X(20) VALUE "MODIFY-CUSTOMER".
+         01 AUDIT-FILE-ID      PIC X(8)  VALUE "CUSTMAST".
+         01 AUDIT-KEY          PIC X(10).
+         01 AUDIT-BEFORE-IMAGE PIC X(120).
+         01 AUDIT-AFTER-IMAGE  PIC X(120).
+
+         COPY "valid-states.cpy".
+         01 STATE-FOUND-SWITCH PIC X(1).
+             88 STATE-WAS-FOUND           VALUE 'Y'.
+             88 STATE-WAS-NOT-FOUND       VALUE 'N'.
+
+       SCREEN SECTION.
+         01 CLEAR-SCREEN.
+           05 BLANK SCREEN BACKGROUND-COLOR 0 FOREGROUND-COLOR 1.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE.
+           OPEN I-O CUSTOMER-MASTER.
+           PERFORM LOOKUP-CUSTOMER.
+           IF CUSTOMER-WAS-FOUND
+              PERFORM EDIT-FORM
+           END-IF.
+           CLOSE CUSTOMER-MASTER.
+           GOBACK.
+
+       LOOKUP-CUSTOMER.
+           DISPLAY CLEAR-SCREEN.
+           MOVE ALL "*" to SEPARATING-BAR (1:80).
+           DISPLAY SEPARATING-BAR AT 0101.
+           DISPLAY 'MODIFY AN EXISTING CUSTOMER' AT 0210.
+           DISPLAY SEPARATING-BAR AT 0301.
+           DISPLAY 'Customer # to modify..:' AT 0401.
+           ACCEPT LOOKUP-CUSTOMER-NUMBER AT 0426.
+           SET CUSTOMER-WAS-NOT-FOUND TO TRUE.
+           MOVE LOOKUP-CUSTOMER-NUMBER TO CUSTOMER-NUMBER.
+           READ CUSTOMER-MASTER WITH LOCK
+               INVALID KEY
+                  CONTINUE
+           END-READ.
+           IF CUSTMAST-STATUS = "00"
+              SET CUSTOMER-WAS-FOUND TO TRUE
+           END-IF.
+           IF CUSTOMER-WAS-FOUND AND CUSTOMER-DELETED
+              SET CUSTOMER-WAS-NOT-FOUND TO TRUE
+              DISPLAY "CUSTOMER IS DELETED, CANNOT MODIFY" AT 0601
+              UNLOCK CUSTOMER-MASTER
+           END-IF.
+           EVALUATE TRUE
+               WHEN CUSTOMER-WAS-FOUND
+                  MOVE CUSTOMER-MASTER-RECORD TO AUDIT-BEFORE-IMAGE
+               WHEN CUSTMAST-STATUS = "00"
+                  CONTINUE
+               WHEN CUSTMAST-STATUS = "23"
+                  DISPLAY "CUSTOMER NOT FOUND" AT 0601
+               WHEN OTHER
+                  DISPLAY "CUSTOMER RECORD IN USE, TRY AGAIN" AT 0601
+           END-EVALUATE.
+
+       EDIT-FORM.
+              DISPLAY CLEAR-SCREEN.
+              DISPLAY SEPARATING-BAR AT 0101.
+              DISPLAY 'MODIFY AN EXISTING CUSTOMER' AT 0210.
+              DISPLAY SEPARATING-BAR AT 0301.
+              DISPLAY 'Name.....:' AT 0401.
+              DISPLAY 'Address..:' AT 0501.
+              DISPLAY 'Zip......:' AT 0601.
+              DISPLAY 'City.....:' AT 0701.
+              DISPLAY 'State....:' AT 0801.
+              DISPLAY 'Country..:' AT 0901.
+              SET FORM-NOT-VALID TO TRUE.
+              PERFORM CAPTURE-AND-VALIDATE-FORM UNTIL FORM-IS-VALID.
+              PERFORM REWRITE-CUSTOMER-RECORD.
+
+       CAPTURE-AND-VALIDATE-FORM.
+           MOVE SPACES TO FORM-ERROR-MESSAGE.
+           DISPLAY SEPARATING-BAR AT 1101.
+           DISPLAY CUSTOMER-NAME AT 0412.
+           ACCEPT CUSTOMER-NAME AT 0412.
+           DISPLAY CUSTOMER-ADDRESS AT 0512.
+           ACCEPT CUSTOMER-ADDRESS AT 0512.
+           DISPLAY CUSTOMER-ZIP AT 0612.
+           ACCEPT CUSTOMER-ZIP AT 0612.
+           DISPLAY CUSTOMER-CITY AT 0712.
+           ACCEPT CUSTOMER-CITY AT 0712.
+           DISPLAY CUSTOMER-STATE AT 0812.
+           ACCEPT CUSTOMER-STATE AT 0812.
+           DISPLAY CUSTOMER-COUNTRY AT 0912.
+           ACCEPT CUSTOMER-COUNTRY AT 0912.
+           PERFORM VALIDATE-FORM.
+           IF FORM-NOT-VALID
+              DISPLAY FORM-ERROR-MESSAGE AT 1101
+           END-IF.
+
+       VALIDATE-FORM.
+           SET FORM-IS-VALID TO TRUE.
+           IF CUSTOMER-NAME = SPACES
+              SET FORM-NOT-VALID TO TRUE
+              MOVE "NAME IS MANDATORY" TO FORM-ERROR-MESSAGE
+           END-IF.
+           IF FORM-IS-VALID AND CUSTOMER-ADDRESS = SPACES
+              SET FORM-NOT-VALID TO TRUE
+              MOVE "ADDRESS IS MANDATORY" TO FORM-ERROR-MESSAGE
+           END-IF.
+           IF FORM-IS-VALID
+              IF CUSTOMER-ZIP (1:5) NOT NUMERIC OR
+                 (CUSTOMER-ZIP (6:4) NOT = SPACES AND
+                  CUSTOMER-ZIP (6:4) NOT NUMERIC)
+                 SET FORM-NOT-VALID TO TRUE
+                 MOVE "ZIP MUST BE NUMERIC" TO FORM-ERROR-MESSAGE
+              END-IF
+           END-IF.
+           IF FORM-IS-VALID
+              PERFORM VALIDATE-STATE-CODE
+              IF STATE-WAS-NOT-FOUND
+                 SET FORM-NOT-VALID TO TRUE
+                 MOVE "STATE MUST BE A VALID 2-LETTER CODE" TO
+                    FORM-ERROR-MESSAGE
+              END-IF
+           END-IF.
+
+       VALIDATE-STATE-CODE.
+           SET STATE-WAS-NOT-FOUND TO TRUE.
+           SET STATE-INDEX TO 1.
+           SEARCH VALID-STATE-CODE
+               WHEN VALID-STATE-CODE (STATE-INDEX) = CUSTOMER-STATE
+                  SET STATE-WAS-FOUND TO TRUE
+           END-SEARCH.
+
+       REWRITE-CUSTOMER-RECORD.
+           REWRITE CUSTOMER-MASTER-RECORD
+               INVALID KEY
+                  DISPLAY "UNABLE TO REWRITE CUSTOMER RECORD" AT 1201
+           END-REWRITE.
+           IF CUSTMAST-STATUS = "00"
+              DISPLAY "CUSTOMER UPDATED." AT 1201
+              PERFORM WRITE-AUDIT-RECORD
+           END-IF.
+           UNLOCK CUSTOMER-MASTER.
+
+       WRITE-AUDIT-RECORD.
+           MOVE CUSTOMER-NUMBER TO AUDIT-KEY.
+           MOVE CUSTOMER-MASTER-RECORD TO AUDIT-AFTER-IMAGE.
+           CALL "AUDIT-LOG-WRITER" USING AUDIT-PROGRAM-NAME
+               AUDIT-FILE-ID AUDIT-KEY "M" AUDIT-BEFORE-IMAGE
+               AUDIT-AFTER-IMAGE.
+
+       END PROGRAM MODIFY-CUSTOMER.
