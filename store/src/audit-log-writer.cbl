@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDIT-LOG-WRITER.
+       AUTHOR. RAFAEL DE ANDRADE.
+
+      ******************************************************************
+      *  CALLED BY CREATE-NEW-CUSTOMER, MODIFY-CUSTOMER,               *
+      *  DELETE-CUSTOMER AND CREATE-NEW-PRODUCT (AND, IN TIME, BY      *
+      *  MODIFY-PRODUCT) TO APPEND A TIMESTAMPED BEFORE/AFTER IMAGE OF *
+      *  A MASTER FILE CHANGE TO THE AUDIT-LOG FILE.                   *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS AUDITLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG.
+       COPY "audit-log.cpy".
+
+       WORKING-STORAGE SECTION.
+         01 AUDITLOG-STATUS PIC X(2).
+         01 TODAYS-DATE PIC 9(8).
+         01 CURRENT-TIME PIC 9(8).
+
+       LINKAGE SECTION.
+         01 LS-PROGRAM-NAME PIC X(20).
+         01 LS-FILE-ID      PIC X(8).
+         01 LS-KEY          PIC X(10).
+         01 LS-ACTION       PIC X(1).
+         01 LS-BEFORE-IMAGE PIC X(120).
+         01 LS-AFTER-IMAGE  PIC X(120).
+
+       PROCEDURE DIVISION USING LS-PROGRAM-NAME LS-FILE-ID LS-KEY
+               LS-ACTION LS-BEFORE-IMAGE LS-AFTER-IMAGE.
+
+       MAINLINE.
+           PERFORM OPEN-AUDIT-LOG.
+           PERFORM BUILD-AND-WRITE-AUDIT-RECORD.
+           CLOSE AUDIT-LOG.
+           GOBACK.
+
+       OPEN-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG.
+           IF AUDITLOG-STATUS = "35"
+              OPEN OUTPUT AUDIT-LOG
+              CLOSE AUDIT-LOG
+              OPEN EXTEND AUDIT-LOG
+           END-IF.
+
+       BUILD-AND-WRITE-AUDIT-RECORD.
+           ACCEPT TODAYS-DATE FROM DATE YYYYMMDD.
+           ACCEPT CURRENT-TIME FROM TIME.
+           COMPUTE AUDIT-TIMESTAMP = TODAYS-DATE * 1000000 +
+              (CURRENT-TIME / 100).
+           MOVE LS-PROGRAM-NAME TO AUDIT-PROGRAM-NAME.
+           MOVE LS-FILE-ID TO AUDIT-FILE-ID.
+           MOVE LS-KEY TO AUDIT-KEY.
+           MOVE LS-ACTION TO AUDIT-ACTION.
+           MOVE LS-BEFORE-IMAGE TO AUDIT-BEFORE-IMAGE.
+           MOVE LS-AFTER-IMAGE TO AUDIT-AFTER-IMAGE.
+           WRITE AUDIT-LOG-RECORD.
+
+       END PROGRAM AUDIT-LOG-WRITER.
