@@ -2,17 +2,71 @@
        PROGRAM-ID. CREATE-NEW-CUSTOMER.
        AUTHOR. RAFAEL DE ANDRADE.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-NUMBER
+               FILE STATUS IS CUSTMAST-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+       COPY "customer-master.cpy".
+
        WORKING-STORAGE SECTION.
          01 SEPARATING-BAR PIC X(80).
-         01 USER-CHOICE PIC 9(1).
+         01 CUSTMAST-STATUS PIC X(2).
+         01 FORM-VALID-SWITCH PIC X(1).
+             88 FORM-IS-VALID             VALUE 'Y'.
+             88 FORM-NOT-VALID            VALUE 'N'.
+         01 FORM-ERROR-MESSAGE PIC X(45).
+
+         01 ENTERED-CUSTOMER-NAME PIC X(30).
+         01 ENTERED-CUSTOMER-ADDRESS PIC X(30).
+         01 ENTERED-CUSTOMER-ZIP PIC X(9).
+         01 ENTERED-CUSTOMER-CITY PIC X(20).
+         01 ENTERED-CUSTOMER-STATE PIC X(2).
+         01 ENTERED-CUSTOMER-COUNTRY PIC X(20).
+
+         01 HIGHEST-CUSTOMER-NUMBER PIC 9(6) VALUE ZERO.
+         01 NEW-CUSTOMER-NUMBER PIC 9(6).
+         01 DUPLICATE-FOUND-SWITCH PIC X(1).
+             88 DUPLICATE-WAS-FOUND       VALUE 'Y'.
+             88 DUPLICATE-WAS-NOT-FOUND   VALUE 'N'.
+
+         01 AUDIT-PROGRAM-NAME PIC X(20) VALUE "CREATE-NEW-CUSTOMER".
+         01 AUDIT-FILE-ID      PIC X(8)  VALUE "CUSTMAST".
+         01 AUDIT-KEY          PIC X(10).
+         01 AUDIT-BEFORE-IMAGE PIC X(120).
+         01 AUDIT-AFTER-IMAGE  PIC X(120).
+
+         COPY "valid-states.cpy".
+         01 STATE-FOUND-SWITCH PIC X(1).
+             88 STATE-WAS-FOUND           VALUE 'Y'.
+             88 STATE-WAS-NOT-FOUND       VALUE 'N'.
 
        SCREEN SECTION.
          01 CLEAR-SCREEN.
-           05 BLANK SCREEN BACKGROUND-COLOR 0 FOREGROUND-COLOR 1. 
-       
-       PROCEDURE DIVISION 
+           05 BLANK SCREEN BACKGROUND-COLOR 0 FOREGROUND-COLOR 1.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE.
+           PERFORM OPEN-CUSTOMER-MASTER.
+           PERFORM FORMULARY.
+           PERFORM CLOSE-CUSTOMER-MASTER.
+           GOBACK.
+
+       OPEN-CUSTOMER-MASTER.
+           OPEN I-O CUSTOMER-MASTER.
+           IF CUSTMAST-STATUS = "35"
+              OPEN OUTPUT CUSTOMER-MASTER
+              CLOSE CUSTOMER-MASTER
+              OPEN I-O CUSTOMER-MASTER
+           END-IF.
 
        FORMULARY.
               DISPLAY CLEAR-SCREEN.
@@ -25,7 +79,131 @@
               DISPLAY 'Zip......:' AT 0601.
               DISPLAY 'City.....:' AT 0701.
               DISPLAY 'State....:' AT 0801.
-              DISPLAY 'Country..:' AT 0901.                                          
-              DISPLAY 'Please, select one option...........:' AT 1601.
-              ACCEPT USER-CHOICE AT 1638.
-              PERFORM FLOW-CONTROL.
+              DISPLAY 'Country..:' AT 0901.
+              SET FORM-NOT-VALID TO TRUE.
+              PERFORM CAPTURE-AND-VALIDATE-FORM UNTIL FORM-IS-VALID.
+              PERFORM ASSIGN-CUSTOMER-NUMBER.
+              MOVE NEW-CUSTOMER-NUMBER TO CUSTOMER-NUMBER.
+              MOVE ENTERED-CUSTOMER-NAME TO CUSTOMER-NAME.
+              MOVE ENTERED-CUSTOMER-ADDRESS TO CUSTOMER-ADDRESS.
+              MOVE ENTERED-CUSTOMER-ZIP TO CUSTOMER-ZIP.
+              MOVE ENTERED-CUSTOMER-CITY TO CUSTOMER-CITY.
+              MOVE ENTERED-CUSTOMER-STATE TO CUSTOMER-STATE.
+              MOVE ENTERED-CUSTOMER-COUNTRY TO CUSTOMER-COUNTRY.
+              SET CUSTOMER-ACTIVE TO TRUE.
+              PERFORM WRITE-CUSTOMER-RECORD.
+
+       CAPTURE-AND-VALIDATE-FORM.
+           MOVE SPACES TO FORM-ERROR-MESSAGE.
+           DISPLAY SEPARATING-BAR AT 1101.
+           ACCEPT ENTERED-CUSTOMER-NAME AT 0412.
+           ACCEPT ENTERED-CUSTOMER-ADDRESS AT 0512.
+           ACCEPT ENTERED-CUSTOMER-ZIP AT 0612.
+           ACCEPT ENTERED-CUSTOMER-CITY AT 0712.
+           ACCEPT ENTERED-CUSTOMER-STATE AT 0812.
+           ACCEPT ENTERED-CUSTOMER-COUNTRY AT 0912.
+           PERFORM VALIDATE-FORM.
+           IF FORM-NOT-VALID
+              DISPLAY FORM-ERROR-MESSAGE AT 1101
+           END-IF.
+
+       VALIDATE-FORM.
+           SET FORM-IS-VALID TO TRUE.
+           IF ENTERED-CUSTOMER-NAME = SPACES
+              SET FORM-NOT-VALID TO TRUE
+              MOVE "NAME IS MANDATORY" TO FORM-ERROR-MESSAGE
+           END-IF.
+           IF FORM-IS-VALID AND ENTERED-CUSTOMER-ADDRESS = SPACES
+              SET FORM-NOT-VALID TO TRUE
+              MOVE "ADDRESS IS MANDATORY" TO FORM-ERROR-MESSAGE
+           END-IF.
+           IF FORM-IS-VALID
+              IF ENTERED-CUSTOMER-ZIP (1:5) NOT NUMERIC OR
+                 (ENTERED-CUSTOMER-ZIP (6:4) NOT = SPACES AND
+                  ENTERED-CUSTOMER-ZIP (6:4) NOT NUMERIC)
+                 SET FORM-NOT-VALID TO TRUE
+                 MOVE "ZIP MUST BE NUMERIC" TO FORM-ERROR-MESSAGE
+              END-IF
+           END-IF.
+           IF FORM-IS-VALID
+              PERFORM VALIDATE-STATE-CODE
+              IF STATE-WAS-NOT-FOUND
+                 SET FORM-NOT-VALID TO TRUE
+                 MOVE "STATE MUST BE A VALID 2-LETTER CODE" TO
+                    FORM-ERROR-MESSAGE
+              END-IF
+           END-IF.
+           IF FORM-IS-VALID
+              PERFORM SCAN-CUSTOMER-MASTER
+              IF DUPLICATE-WAS-FOUND
+                 SET FORM-NOT-VALID TO TRUE
+                 MOVE "CUSTOMER WITH THIS NAME/ZIP ALREADY EXISTS" TO
+                    FORM-ERROR-MESSAGE
+              END-IF
+           END-IF.
+
+       VALIDATE-STATE-CODE.
+           SET STATE-WAS-NOT-FOUND TO TRUE.
+           SET STATE-INDEX TO 1.
+           SEARCH VALID-STATE-CODE
+               WHEN VALID-STATE-CODE (STATE-INDEX)
+                  = ENTERED-CUSTOMER-STATE
+                  SET STATE-WAS-FOUND TO TRUE
+           END-SEARCH.
+
+      *****************************************************************
+      *  SCAN-CUSTOMER-MASTER READS THE WHOLE FILE ONCE TO LOOK FOR A *
+      *  NAME/ZIP DUPLICATE OF THE RECORD BEING ENTERED, AND TO TRACK *
+      *  THE HIGHEST CUSTOMER-NUMBER IN USE SO ASSIGN-CUSTOMER-NUMBER *
+      *  CAN HAND OUT THE NEXT ONE.                                   *
+      *****************************************************************
+       SCAN-CUSTOMER-MASTER.
+           SET DUPLICATE-WAS-NOT-FOUND TO TRUE.
+           MOVE ZERO TO HIGHEST-CUSTOMER-NUMBER.
+           MOVE ZERO TO CUSTOMER-NUMBER.
+           START CUSTOMER-MASTER KEY IS NOT LESS THAN CUSTOMER-NUMBER
+               INVALID KEY
+                  CONTINUE
+           END-START.
+           PERFORM SCAN-NEXT-CUSTOMER-RECORD.
+           PERFORM CHECK-CUSTOMER-RECORD
+               UNTIL CUSTMAST-STATUS NOT = "00".
+
+       SCAN-NEXT-CUSTOMER-RECORD.
+           READ CUSTOMER-MASTER NEXT RECORD.
+
+       CHECK-CUSTOMER-RECORD.
+           IF CUSTOMER-NUMBER > HIGHEST-CUSTOMER-NUMBER
+              MOVE CUSTOMER-NUMBER TO HIGHEST-CUSTOMER-NUMBER
+           END-IF.
+           IF CUSTOMER-NAME = ENTERED-CUSTOMER-NAME
+              AND CUSTOMER-ZIP = ENTERED-CUSTOMER-ZIP
+              SET DUPLICATE-WAS-FOUND TO TRUE
+           END-IF.
+           PERFORM SCAN-NEXT-CUSTOMER-RECORD.
+
+       ASSIGN-CUSTOMER-NUMBER.
+           COMPUTE NEW-CUSTOMER-NUMBER = HIGHEST-CUSTOMER-NUMBER + 1.
+
+       WRITE-CUSTOMER-RECORD.
+           WRITE CUSTOMER-MASTER-RECORD.
+           IF CUSTMAST-STATUS NOT = "00"
+              DISPLAY "UNABLE TO SAVE CUSTOMER, STATUS " CUSTMAST-STATUS
+                 AT 1101
+           ELSE
+              DISPLAY "CUSTOMER SAVED AS #" NEW-CUSTOMER-NUMBER AT 1101
+              PERFORM WRITE-AUDIT-RECORD
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           MOVE CUSTOMER-NUMBER TO AUDIT-KEY.
+           MOVE SPACES TO AUDIT-BEFORE-IMAGE.
+           MOVE CUSTOMER-MASTER-RECORD TO AUDIT-AFTER-IMAGE.
+           CALL "AUDIT-LOG-WRITER" USING AUDIT-PROGRAM-NAME
+               AUDIT-FILE-ID AUDIT-KEY "C" AUDIT-BEFORE-IMAGE
+               AUDIT-AFTER-IMAGE.
+
+       CLOSE-CUSTOMER-MASTER.
+           CLOSE CUSTOMER-MASTER.
+
+       END PROGRAM CREATE-NEW-CUSTOMER.
