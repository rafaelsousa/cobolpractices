@@ -0,0 +1,88 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CREATE-NEW-PRODUCT.
+       AUTHOR. RAFAEL DE ANDRADE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCT-MASTER ASSIGN TO "PRODMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PRODUCT-CODE
+               FILE STATUS IS PRODMAST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRODUCT-MASTER.
+       COPY "product-master.cpy".
+
+       WORKING-STORAGE SECTION.
+         01 SEPARATING-BAR PIC X(80).
+         01 PRODMAST-STATUS PIC X(2).
+         01 AUDIT-PROGRAM-NAME PIC X(20) VALUE "CREATE-NEW-PRODUCT".
+         01 AUDIT-FILE-ID      PIC X(8)  VALUE "PRODMAST".
+         01 AUDIT-KEY          PIC X(10).
+         01 AUDIT-BEFORE-IMAGE PIC X(120).
+         01 AUDIT-AFTER-IMAGE  PIC X(120).
+
+       SCREEN SECTION.
+         01 CLEAR-SCREEN.
+           05 BLANK SCREEN BACKGROUND-COLOR 0 FOREGROUND-COLOR 1.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE.
+           PERFORM OPEN-PRODUCT-MASTER.
+           PERFORM FORMULARY.
+           PERFORM CLOSE-PRODUCT-MASTER.
+           GOBACK.
+
+       OPEN-PRODUCT-MASTER.
+           OPEN I-O PRODUCT-MASTER.
+           IF PRODMAST-STATUS = "35"
+              OPEN OUTPUT PRODUCT-MASTER
+              CLOSE PRODUCT-MASTER
+              OPEN I-O PRODUCT-MASTER
+           END-IF.
+
+       FORMULARY.
+              DISPLAY CLEAR-SCREEN.
+              MOVE ALL "*" to SEPARATING-BAR (1:80).
+              DISPLAY SEPARATING-BAR AT 0101.
+              DISPLAY 'CREATE A NEW PRODUCT' AT 0210.
+              DISPLAY SEPARATING-BAR AT 0301.
+              DISPLAY 'Code.........:' AT 0401.
+              DISPLAY 'Description..:' AT 0501.
+              DISPLAY 'Unit price...:' AT 0601.
+              DISPLAY 'Qty on hand..:' AT 0701.
+              DISPLAY 'Reorder point:' AT 0801.
+              ACCEPT PRODUCT-CODE AT 0416.
+              ACCEPT PRODUCT-DESCRIPTION AT 0516.
+              ACCEPT UNIT-PRICE AT 0616.
+              ACCEPT QTY-ON-HAND AT 0716.
+              ACCEPT REORDER-POINT AT 0816.
+              SET PRODUCT-ACTIVE TO TRUE.
+              PERFORM WRITE-PRODUCT-RECORD.
+
+       WRITE-PRODUCT-RECORD.
+           WRITE PRODUCT-MASTER-RECORD.
+           IF PRODMAST-STATUS NOT = "00"
+              DISPLAY "UNABLE TO SAVE PRODUCT, STATUS " PRODMAST-STATUS
+                 AT 1001
+           ELSE
+              DISPLAY "PRODUCT SAVED." AT 1001
+              PERFORM WRITE-AUDIT-RECORD
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           MOVE PRODUCT-CODE TO AUDIT-KEY.
+           MOVE SPACES TO AUDIT-BEFORE-IMAGE.
+           MOVE PRODUCT-MASTER-RECORD TO AUDIT-AFTER-IMAGE.
+           CALL "AUDIT-LOG-WRITER" USING AUDIT-PROGRAM-NAME
+               AUDIT-FILE-ID AUDIT-KEY "C" AUDIT-BEFORE-IMAGE
+               AUDIT-AFTER-IMAGE.
+
+       CLOSE-PRODUCT-MASTER.
+           CLOSE PRODUCT-MASTER.
+
+       END PROGRAM CREATE-NEW-PRODUCT.
