@@ -5,7 +5,7 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
          01 SEPARATING-BAR PIC X(80).
-         01 USER-CHOICE PIC 9(1).
+         01 USER-CHOICE PIC 9(1) VALUE ZERO.
 
 
        SCREEN SECTION.
@@ -14,7 +14,7 @@
            
 
        PROCEDURE DIVISION.
-           PERFORM WELCOME-SCREEN.         
+           PERFORM WELCOME-SCREEN UNTIL USER-CHOICE = 8.
            STOP RUN.
 
            WELCOME-SCREEN.
@@ -42,25 +42,21 @@
            FLOW-CONTROL.
               EVALUATE USER-CHOICE 
                   WHEN 01
-                     DISPLAY 'NOT IMPLEMENTED'                     
+                     CALL 'CREATE-NEW-CUSTOMER'
                   WHEN 02
-                     DISPLAY 'NOT IMPLEMENTED'
+                     CALL 'MODIFY-CUSTOMER'
                   WHEN 03
-                     DISPLAY 'NOT IMPLEMENTED'
+                     CALL 'DELETE-CUSTOMER'
                   WHEN 04
-                     DISPLAY 'NOT IMPLEMENTED'
+                     CALL 'CREATE-NEW-PRODUCT'
                   WHEN 05
                      DISPLAY 'NOT IMPLEMENTED'
                   WHEN 06
                      DISPLAY 'NOT IMPLEMENTED'
                   WHEN 07
-                     DISPLAY 'NOT IMPLEMENTED'
+                     CALL 'SELL-PRODUCT'
                   WHEN 08
-                     DISPLAY 'NOT IMPLEMENTED'
-                  WHEN 09
-                     DISPLAY 'NOT IMPLEMENTED'
-                  WHEN 10
-                     DISPLAY 'NOT IMPLEMENTED'
+                     DISPLAY 'GOODBYE!' AT 1701
                   WHEN OTHER
                      CONTINUE
               END-EVALUATE.          
