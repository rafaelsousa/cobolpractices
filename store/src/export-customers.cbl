@@ -0,0 +1,91 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORT-CUSTOMERS.
+       AUTHOR. RAFAEL DE ANDRADE.
+
+      ******************************************************************
+      *  BATCH JOB - READS CUSTOMER-MASTER SEQUENTIALLY AND WRITES A   *
+      *  COMMA-DELIMITED EXTRACT OF NAME/ADDRESS/ZIP/CITY/STATE/       *
+      *  COUNTRY FOR THE MAILING LIST AND CRM TOOLS. DELETED           *
+      *  CUSTOMERS ARE SKIPPED.                                        *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUSTOMER-NUMBER
+               FILE STATUS IS CUSTMAST-STATUS.
+
+           SELECT CUSTOMER-CSV-FILE ASSIGN TO "CUSTCSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CUSTCSV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+       COPY "customer-master.cpy".
+
+       FD  CUSTOMER-CSV-FILE.
+       01  CSV-LINE PIC X(160).
+
+       WORKING-STORAGE SECTION.
+         01 CUSTMAST-STATUS PIC X(2).
+         01 CUSTCSV-STATUS PIC X(2).
+         01 CUSTOMER-MASTER-EOF-SWITCH PIC X(1).
+             88 END-OF-CUSTOMER-MASTER     VALUE 'Y'.
+             88 NOT-END-OF-CUSTOMER-MASTER VALUE 'N'.
+         01 TRIMMED-NAME PIC X(30).
+         01 TRIMMED-ADDRESS PIC X(30).
+         01 TRIMMED-ZIP PIC X(9).
+         01 TRIMMED-CITY PIC X(20).
+         01 TRIMMED-STATE PIC X(2).
+         01 TRIMMED-COUNTRY PIC X(20).
+
+       PROCEDURE DIVISION.
+
+       MAINLINE.
+           OPEN INPUT CUSTOMER-MASTER.
+           OPEN OUTPUT CUSTOMER-CSV-FILE.
+           SET NOT-END-OF-CUSTOMER-MASTER TO TRUE.
+           IF CUSTMAST-STATUS NOT = "00"
+              SET END-OF-CUSTOMER-MASTER TO TRUE
+           ELSE
+              PERFORM READ-CUSTOMER-MASTER
+           END-IF.
+           PERFORM EXPORT-CUSTOMER UNTIL END-OF-CUSTOMER-MASTER.
+           CLOSE CUSTOMER-MASTER.
+           CLOSE CUSTOMER-CSV-FILE.
+           STOP RUN.
+
+       READ-CUSTOMER-MASTER.
+           READ CUSTOMER-MASTER NEXT RECORD
+               AT END
+                  SET END-OF-CUSTOMER-MASTER TO TRUE
+           END-READ.
+
+       EXPORT-CUSTOMER.
+           IF CUSTOMER-ACTIVE
+              PERFORM WRITE-CSV-LINE
+           END-IF.
+           PERFORM READ-CUSTOMER-MASTER.
+
+       WRITE-CSV-LINE.
+           MOVE CUSTOMER-NAME TO TRIMMED-NAME.
+           MOVE CUSTOMER-ADDRESS TO TRIMMED-ADDRESS.
+           MOVE CUSTOMER-ZIP TO TRIMMED-ZIP.
+           MOVE CUSTOMER-CITY TO TRIMMED-CITY.
+           MOVE CUSTOMER-STATE TO TRIMMED-STATE.
+           MOVE CUSTOMER-COUNTRY TO TRIMMED-COUNTRY.
+           STRING
+               FUNCTION TRIM(TRIMMED-NAME)    DELIMITED BY SIZE ","
+               FUNCTION TRIM(TRIMMED-ADDRESS) DELIMITED BY SIZE ","
+               FUNCTION TRIM(TRIMMED-ZIP)     DELIMITED BY SIZE ","
+               FUNCTION TRIM(TRIMMED-CITY)    DELIMITED BY SIZE ","
+               FUNCTION TRIM(TRIMMED-STATE)   DELIMITED BY SIZE ","
+               FUNCTION TRIM(TRIMMED-COUNTRY) DELIMITED BY SIZE
+               INTO CSV-LINE.
+           WRITE CSV-LINE.
+
+       END PROGRAM EXPORT-CUSTOMERS.
