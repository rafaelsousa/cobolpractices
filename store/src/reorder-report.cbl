@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REORDER-REPORT.
+       AUTHOR. RAFAEL DE ANDRADE.
+
+      ******************************************************************
+      *  DAILY REORDER REPORT.                                        *
+      *  BATCH JOB - SCANS PRODUCT-MASTER AND LISTS EVERY PRODUCT      *
+      *  WHOSE QTY-ON-HAND HAS DROPPED BELOW ITS REORDER-POINT.        *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCT-MASTER ASSIGN TO "PRODMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PRODUCT-CODE
+               FILE STATUS IS PRODMAST-STATUS.
+
+           SELECT REORDER-REPORT-FILE ASSIGN TO "REORDRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRODUCT-MASTER.
+       COPY "product-master.cpy".
+
+       FD  REORDER-REPORT-FILE.
+       01  REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+         01 PRODMAST-STATUS PIC X(2).
+         01 REPORT-STATUS PIC X(2).
+         01 PRODUCT-MASTER-EOF-SWITCH PIC X(1).
+             88 END-OF-PRODUCT-MASTER      VALUE 'Y'.
+             88 NOT-END-OF-PRODUCT-MASTER  VALUE 'N'.
+         01 REORDER-COUNT PIC 9(5) VALUE ZERO.
+
+         01 DETAIL-LINE.
+             05  DETAIL-PRODUCT-CODE     PIC X(6).
+             05  FILLER                  PIC X(2) VALUE SPACES.
+             05  DETAIL-DESCRIPTION      PIC X(30).
+             05  FILLER                  PIC X(2) VALUE SPACES.
+             05  DETAIL-QTY-ON-HAND      PIC ZZZZ9.
+             05  FILLER                  PIC X(2) VALUE SPACES.
+             05  DETAIL-REORDER-POINT    PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE.
+           OPEN INPUT PRODUCT-MASTER.
+           OPEN OUTPUT REORDER-REPORT-FILE.
+           PERFORM PRINT-HEADINGS.
+           SET NOT-END-OF-PRODUCT-MASTER TO TRUE.
+           IF PRODMAST-STATUS NOT = "00"
+              SET END-OF-PRODUCT-MASTER TO TRUE
+           ELSE
+              PERFORM READ-PRODUCT-MASTER
+           END-IF.
+           PERFORM PROCESS-PRODUCT UNTIL END-OF-PRODUCT-MASTER.
+           PERFORM PRINT-TOTAL.
+           CLOSE PRODUCT-MASTER.
+           CLOSE REORDER-REPORT-FILE.
+           STOP RUN.
+
+       PRINT-HEADINGS.
+           MOVE "DAILY PRODUCT REORDER REPORT" TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE "CODE   DESCRIPTION                      QTY    REORDER"
+              TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       READ-PRODUCT-MASTER.
+           READ PRODUCT-MASTER NEXT RECORD
+               AT END
+                  SET END-OF-PRODUCT-MASTER TO TRUE
+           END-READ.
+
+       PROCESS-PRODUCT.
+           IF PRODUCT-ACTIVE AND QTY-ON-HAND < REORDER-POINT
+              MOVE PRODUCT-CODE TO DETAIL-PRODUCT-CODE
+              MOVE PRODUCT-DESCRIPTION TO DETAIL-DESCRIPTION
+              MOVE QTY-ON-HAND TO DETAIL-QTY-ON-HAND
+              MOVE REORDER-POINT TO DETAIL-REORDER-POINT
+              MOVE DETAIL-LINE TO REPORT-LINE
+              WRITE REPORT-LINE
+              ADD 1 TO REORDER-COUNT
+           END-IF.
+           PERFORM READ-PRODUCT-MASTER.
+
+       PRINT-TOTAL.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE REORDER-COUNT TO DETAIL-QTY-ON-HAND.
+           STRING "PRODUCTS TO REORDER: " DETAIL-QTY-ON-HAND
+               DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       END PROGRAM REORDER-REPORT.
