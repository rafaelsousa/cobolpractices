@@ -0,0 +1,18 @@
+      *****************************************************************
+      *  AUDIT-LOG RECORD LAYOUT                                      *
+      *  One record per change to CUSTOMER-MASTER or PRODUCT-MASTER,  *
+      *  appended by AUDIT-LOG-WRITER on behalf of the calling        *
+      *  program. Holds a before and after image of the record so a   *
+      *  disputed change can be reconstructed.                        *
+      *****************************************************************
+       01  AUDIT-LOG-RECORD.
+           05  AUDIT-TIMESTAMP         PIC 9(14).
+           05  AUDIT-PROGRAM-NAME      PIC X(20).
+           05  AUDIT-FILE-ID           PIC X(8).
+           05  AUDIT-KEY               PIC X(10).
+           05  AUDIT-ACTION            PIC X(1).
+               88  AUDIT-ACTION-CREATE      VALUE 'C'.
+               88  AUDIT-ACTION-MODIFY      VALUE 'M'.
+               88  AUDIT-ACTION-DELETE      VALUE 'D'.
+           05  AUDIT-BEFORE-IMAGE      PIC X(120).
+           05  AUDIT-AFTER-IMAGE       PIC X(120).
