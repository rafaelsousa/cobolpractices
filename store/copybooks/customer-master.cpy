@@ -0,0 +1,16 @@
+      *****************************************************************
+      *  CUSTOMER-MASTER RECORD LAYOUT                                *
+      *  Used by CREATE-NEW-CUSTOMER, MODIFY-CUSTOMER, DELETE-CUSTOMER,*
+      *  SELL-PRODUCT and EXPORT-CUSTOMERS.                            *
+      *****************************************************************
+       01  CUSTOMER-MASTER-RECORD.
+           05  CUSTOMER-NUMBER         PIC 9(6).
+           05  CUSTOMER-NAME           PIC X(30).
+           05  CUSTOMER-ADDRESS        PIC X(30).
+           05  CUSTOMER-ZIP            PIC X(9).
+           05  CUSTOMER-CITY           PIC X(20).
+           05  CUSTOMER-STATE          PIC X(2).
+           05  CUSTOMER-COUNTRY        PIC X(20).
+           05  CUSTOMER-STATUS         PIC X(1).
+               88  CUSTOMER-ACTIVE          VALUE 'A'.
+               88  CUSTOMER-DELETED         VALUE 'D'.
