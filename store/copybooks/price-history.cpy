@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  PRICE-HISTORY RECORD LAYOUT                                  *
+      *  Written by PRICE-HISTORY-UPDATE whenever a PRODUCT-MASTER    *
+      *  record's UNIT-PRICE changes.                                 *
+      *****************************************************************
+       01  PRICE-HISTORY-RECORD.
+           05  PH-PRODUCT-CODE         PIC X(6).
+           05  PH-OLD-PRICE            PIC 9(5)V99.
+           05  PH-NEW-PRICE            PIC 9(5)V99.
+           05  PH-EFFECTIVE-DATE       PIC 9(8).
