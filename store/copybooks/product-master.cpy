@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  PRODUCT-MASTER RECORD LAYOUT                                 *
+      *  Used by CREATE-NEW-PRODUCT, SELL-PRODUCT, REORDER-REPORT.     *
+      *****************************************************************
+       01  PRODUCT-MASTER-RECORD.
+           05  PRODUCT-CODE            PIC X(6).
+           05  PRODUCT-DESCRIPTION     PIC X(30).
+           05  UNIT-PRICE              PIC 9(5)V99.
+           05  QTY-ON-HAND             PIC 9(5).
+           05  REORDER-POINT           PIC 9(5).
+           05  PRODUCT-STATUS          PIC X(1).
+               88  PRODUCT-ACTIVE           VALUE 'A'.
+               88  PRODUCT-DELETED          VALUE 'D'.
