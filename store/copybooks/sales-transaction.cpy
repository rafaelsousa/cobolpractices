@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  SALES-TRANSACTION RECORD LAYOUT                               *
+      *  Appended by SELL-PRODUCT, read by EOD-SALES-SUMMARY.          *
+      *****************************************************************
+       01  SALES-TRANSACTION-RECORD.
+           05  SALE-DATE               PIC 9(8).
+           05  SALE-TIME               PIC 9(8).
+           05  CUSTOMER-NUMBER         PIC 9(6).
+           05  PRODUCT-CODE            PIC X(6).
+           05  QTY-SOLD                PIC 9(5).
+           05  UNIT-PRICE              PIC 9(5)V99.
+           05  SALE-AMOUNT             PIC 9(7)V99.
+           05  TAX-AMOUNT              PIC 9(7)V99.
+           05  TOTAL-AMOUNT            PIC 9(7)V99.
