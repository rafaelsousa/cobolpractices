@@ -0,0 +1,10 @@
+//EODSUM   JOB (ACCTG),'EOD SALES SUMMARY',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* RUNS THE END-OF-DAY SALES SUMMARY AGAINST THE DAY'S           *
+//* SALES-TRANSACTION FILE AND PRODUCES THE SALES-BY-PRODUCT AND  *
+//* SALES-BY-CUSTOMER TOTALS REPORT.                              *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=EOD-SALES-SUMMARY
+//SALESTRX DD   DSN=STORE.SALES.TRANSACTION,DISP=SHR
+//EODSUMRP DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
